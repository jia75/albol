@@ -2,6 +2,31 @@
 *> Copyright (C) 2025 D. Hargitt
 *> This program has been made available under the GNU General Public License.
 *> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Modification History
+*> 2026-08-09  Reorganized ALBUM-LIST-FILE as an indexed file keyed on
+*>             title. The duplicate check now does a direct READ by key
+*>             instead of a sequential scan.
+*> 2026-08-09  A deleted record's title stays the unique record key, so
+*>             a brand new title is simply WRITTEN as its own record;
+*>             the old free-slot-reuse scan tried to REWRITE a deleted
+*>             record under the new title, which changes the primary
+*>             key on REWRITE and is rejected by the file system. Also
+*>             fixed the rating re-prompt loop, which tested the NUMERIC
+*>             class against the edited ALBUM-RATING display field
+*>             (always false) instead of a true numeric field.
+*> 2026-08-09  The rating re-prompt loop still let bad keyboard input
+*>             through: ACCEPTing straight into the numeric-edited
+*>             ALBUM-RATING field coerces non-numeric keystrokes to
+*>             0.00 instead of leaving the field non-numeric, so the
+*>             loop's checks always passed on the first try. The rating
+*>             is now ACCEPTed into a raw text field and its characters
+*>             checked by VALIDATE-RATING-TEXT before it is trusted.
+*>             Also folded the title to uppercase before using it as
+*>             the record key, so a duplicate title is still caught
+*>             regardless of the case it was typed in, matching the
+*>             case-insensitive duplicate check this program had before
+*>             the catalog was keyed on title.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ADD-BRANCH.
@@ -9,27 +34,22 @@ PROGRAM-ID. ADD-BRANCH.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT ALBUM-LIST-FILE ASSIGN TO "album-list.txt"
-        ORGANIZATION IS SEQUENTIAL
-        FILE STATUS IS FILE-STATUS-CODE.
+    COPY "album-select.cpy".
+    COPY "audit-select.cpy".
 
 DATA DIVISION.
 FILE SECTION.
     FD ALBUM-LIST-FILE.
-        01 ALBUM-RECORD.
-            03 ALBUM-TITLE-RECORD PICTURE X(50).
-            03 ALBUM-ARTIST-RECORD PICTURE X(50).
-            03 ALBUM-RATING-RECORD PICTURE 9V99.
-            03 ALBUM-RECORD-NEWLINE PICTURE X VALUE X"0A".
+        COPY "album-record.cpy".
+
+    FD AUDIT-LOG-FILE.
+        COPY "audit-record.cpy".
 
 WORKING-STORAGE SECTION.
-    01 ALBUM-TITLE PICTURE X(50).
-    01 ALBUM-ARTIST PICTURE X(50).
-    01 ALBUM-RATING PICTURE 9.99.
-    01 FILE-STATUS-CODE PICTURE XX.
-    01 EOF PICTURE X.
-        88 EOF-REACHED VALUE 'Y'.
-        88 EOF-NOT-REACHED VALUE 'N'.
+    COPY "album-input-fields.cpy".
+    COPY "file-status.cpy".
+    COPY "eof-switch.cpy".
+    COPY "audit-fields.cpy".
 
 PROCEDURE DIVISION.
 ADD-BRANCH.
@@ -45,64 +65,61 @@ ADD-BRANCH.
     PERFORM LINE-SPLIT
     DISPLAY "INPUT A RATING."
     PERFORM LINE-SPLIT
-    ACCEPT ALBUM-RATING
-
-    PERFORM LINE-SPLIT
-
-    OPEN INPUT ALBUM-LIST-FILE
-
-    MOVE 'N' TO EOF
-    PERFORM UNTIL EOF-REACHED
-        READ ALBUM-LIST-FILE
-            AT END MOVE 'Y' TO EOF
-            NOT AT END IF FUNCTION LOWER-CASE(ALBUM-TITLE-RECORD) EQUAL
-                    FUNCTION LOWER-CASE(ALBUM-TITLE)
-                DISPLAY "RECORD ALREADY EXISTS."
-                PERFORM LINE-SPLIT
-                CLOSE ALBUM-LIST-FILE
-                EXIT SECTION
-            END-IF
+    ACCEPT WS-RATING-TEXT
+    PERFORM VALIDATE-RATING-TEXT
+    PERFORM UNTIL RATING-VALID
+        DISPLAY "INVALID RATING. ENTER A VALUE FROM 0.00 TO 5.00."
+        PERFORM LINE-SPLIT
+        DISPLAY "INPUT A RATING."
+        PERFORM LINE-SPLIT
+        ACCEPT WS-RATING-TEXT
+        PERFORM VALIDATE-RATING-TEXT
     END-PERFORM
 
-    CLOSE ALBUM-LIST-FILE
+    PERFORM LINE-SPLIT
 
     OPEN I-O ALBUM-LIST-FILE
 
-    MOVE 'N' TO EOF
-    PERFORM UNTIL EOF-REACHED
-        READ ALBUM-LIST-FILE
-            AT END MOVE 'Y' TO EOF
-            NOT AT END IF ALBUM-TITLE-RECORD EQUAL " "
-                MOVE ALBUM-TITLE TO ALBUM-TITLE-RECORD
-                MOVE ALBUM-ARTIST TO ALBUM-ARTIST-RECORD
-                MOVE ALBUM-RATING TO ALBUM-RATING-RECORD
-                REWRITE ALBUM-RECORD
-                CLOSE ALBUM-LIST-FILE
-                DISPLAY "SUCCESS."
-                PERFORM LINE-SPLIT
-                EXIT SECTION
-            END-IF
-    END-PERFORM
+    MOVE FUNCTION UPPER-CASE(ALBUM-TITLE) TO ALBUM-TITLE-RECORD
+    READ ALBUM-LIST-FILE
+        INVALID KEY PERFORM ADD-NEW-RECORD
+        NOT INVALID KEY PERFORM ADD-EXISTING-RECORD
+    END-READ
 
     CLOSE ALBUM-LIST-FILE
 
-    INITIALIZE ALBUM-RECORD
-    MOVE ALBUM-TITLE TO ALBUM-TITLE-RECORD
+    EXIT SECTION.
+
+ADD-EXISTING-RECORD.
+    IF ALBUM-ACTIVE
+        DISPLAY "RECORD ALREADY EXISTS."
+        PERFORM LINE-SPLIT
+    ELSE
+        MOVE ALBUM-ARTIST TO ALBUM-ARTIST-RECORD
+        MOVE ALBUM-RATING TO ALBUM-RATING-RECORD
+        SET ALBUM-ACTIVE TO TRUE
+        REWRITE ALBUM-RECORD
+        MOVE "ADD" TO AUDIT-OPERATION-CODE
+        PERFORM WRITE-AUDIT-ENTRY
+        DISPLAY "SUCCESS."
+        PERFORM LINE-SPLIT
+    END-IF.
+
+ADD-NEW-RECORD.
+    MOVE FUNCTION UPPER-CASE(ALBUM-TITLE) TO ALBUM-TITLE-RECORD
     MOVE ALBUM-ARTIST TO ALBUM-ARTIST-RECORD
     MOVE ALBUM-RATING TO ALBUM-RATING-RECORD
-    MOVE X"0A" TO ALBUM-RECORD-NEWLINE
-
-    OPEN EXTEND ALBUM-LIST-FILE
-
+    SET ALBUM-ACTIVE TO TRUE
     WRITE ALBUM-RECORD
 
+    MOVE "ADD" TO AUDIT-OPERATION-CODE
+    PERFORM WRITE-AUDIT-ENTRY
     DISPLAY "SUCCESS."
-
-    PERFORM LINE-SPLIT
-
-    CLOSE ALBUM-LIST-FILE
-    
-    EXIT SECTION.
+    PERFORM LINE-SPLIT.
 
 LINE-SPLIT.
     DISPLAY "====================================================".
+
+COPY "validate-rating.cpy".
+
+COPY "write-audit-entry.cpy".
