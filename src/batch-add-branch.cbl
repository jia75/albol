@@ -0,0 +1,141 @@
+>>SOURCE FORMAT FREE
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Modification History
+*> 2026-08-09  A deleted record's title stays the unique record key, so
+*>             a brand new title is simply WRITTEN as its own record;
+*>             the old free-slot-reuse scan tried to REWRITE a deleted
+*>             record under the new title, which changes the primary
+*>             key on REWRITE and is rejected by the file system. Also
+*>             fixed rating validation, which tested the NUMERIC class
+*>             against the edited ALBUM-RATING display field (always
+*>             false), and cleared the UNSTRING target fields before
+*>             each line so a short/malformed row can no longer inherit
+*>             the artist/rating left over from the previous row.
+*> 2026-08-09  A malformed rating field ("abc") still slipped past the
+*>             NUMERIC check because it was made after MOVEing the raw
+*>             text into ALBUM-RATING (numeric-edited), which coerces
+*>             bad text to 0.00 rather than failing - a bogus row was
+*>             silently imported as a real 0.00-star record instead of
+*>             being counted as an invalid line. The UNSTRING now lands
+*>             directly in the shared VALIDATE-RATING-TEXT text field
+*>             and its characters are checked before any numeric value
+*>             is trusted. Also folded the title to upper case before
+*>             using it as the record key, matching ADD-BRANCH, so a
+*>             CSV row is still matched to an existing title regardless
+*>             of case.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCH-ADD-BRANCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "album-select.cpy".
+    COPY "audit-select.cpy".
+
+    SELECT BATCH-INPUT-FILE ASSIGN TO "batch-add-input.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BATCH-INPUT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+    FD ALBUM-LIST-FILE.
+        COPY "album-record.cpy".
+
+    FD AUDIT-LOG-FILE.
+        COPY "audit-record.cpy".
+
+    FD BATCH-INPUT-FILE.
+        01 BATCH-INPUT-LINE PICTURE X(120).
+
+WORKING-STORAGE SECTION.
+    COPY "album-input-fields.cpy".
+    COPY "file-status.cpy".
+    COPY "eof-switch.cpy".
+    COPY "audit-fields.cpy".
+    01 BATCH-INPUT-STATUS PICTURE XX.
+
+    01 WS-ADD-COUNT PICTURE 9(05) VALUE ZERO.
+    01 WS-DUPLICATE-COUNT PICTURE 9(05) VALUE ZERO.
+    01 WS-SKIP-COUNT PICTURE 9(05) VALUE ZERO.
+
+PROCEDURE DIVISION.
+BATCH-ADD-BRANCH.
+    DISPLAY "BATCH ADD ALBUM RECORDS FUNCTION."
+    PERFORM LINE-SPLIT
+
+    OPEN INPUT BATCH-INPUT-FILE
+    OPEN I-O ALBUM-LIST-FILE
+
+    MOVE 'N' TO EOF
+    PERFORM UNTIL EOF-REACHED
+        READ BATCH-INPUT-FILE
+            AT END MOVE 'Y' TO EOF
+            NOT AT END PERFORM PROCESS-BATCH-LINE
+        END-READ
+    END-PERFORM
+
+    CLOSE BATCH-INPUT-FILE
+    CLOSE ALBUM-LIST-FILE
+
+    DISPLAY "RECORDS ADDED: " WS-ADD-COUNT
+    DISPLAY "DUPLICATES SKIPPED: " WS-DUPLICATE-COUNT
+    DISPLAY "INVALID LINES SKIPPED: " WS-SKIP-COUNT
+    PERFORM LINE-SPLIT
+
+    EXIT SECTION.
+
+PROCESS-BATCH-LINE.
+    MOVE SPACES TO ALBUM-TITLE ALBUM-ARTIST WS-RATING-TEXT
+
+    UNSTRING BATCH-INPUT-LINE DELIMITED BY ","
+        INTO ALBUM-TITLE ALBUM-ARTIST WS-RATING-TEXT
+    END-UNSTRING
+
+    PERFORM VALIDATE-RATING-TEXT
+
+    IF ALBUM-TITLE EQUAL SPACES
+            OR ALBUM-ARTIST EQUAL SPACES
+            OR RATING-INVALID
+        ADD 1 TO WS-SKIP-COUNT
+    ELSE
+        MOVE FUNCTION UPPER-CASE(ALBUM-TITLE) TO ALBUM-TITLE-RECORD
+        READ ALBUM-LIST-FILE
+            INVALID KEY PERFORM BATCH-ADD-NEW-RECORD
+            NOT INVALID KEY PERFORM BATCH-ADD-EXISTING-RECORD
+        END-READ
+    END-IF.
+
+BATCH-ADD-EXISTING-RECORD.
+    IF ALBUM-ACTIVE
+        ADD 1 TO WS-DUPLICATE-COUNT
+    ELSE
+        MOVE ALBUM-ARTIST TO ALBUM-ARTIST-RECORD
+        MOVE ALBUM-RATING TO ALBUM-RATING-RECORD
+        SET ALBUM-ACTIVE TO TRUE
+        REWRITE ALBUM-RECORD
+        MOVE "ADD" TO AUDIT-OPERATION-CODE
+        PERFORM WRITE-AUDIT-ENTRY
+        ADD 1 TO WS-ADD-COUNT
+    END-IF.
+
+BATCH-ADD-NEW-RECORD.
+    MOVE FUNCTION UPPER-CASE(ALBUM-TITLE) TO ALBUM-TITLE-RECORD
+    MOVE ALBUM-ARTIST TO ALBUM-ARTIST-RECORD
+    MOVE ALBUM-RATING TO ALBUM-RATING-RECORD
+    SET ALBUM-ACTIVE TO TRUE
+    WRITE ALBUM-RECORD
+
+    MOVE "ADD" TO AUDIT-OPERATION-CODE
+    PERFORM WRITE-AUDIT-ENTRY
+    ADD 1 TO WS-ADD-COUNT.
+
+LINE-SPLIT.
+    DISPLAY "====================================================".
+
+COPY "validate-rating.cpy".
+
+COPY "write-audit-entry.cpy".
