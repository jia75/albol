@@ -0,0 +1,178 @@
+>>SOURCE FORMAT FREE
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Modification History
+*> 2026-08-09  The live catalog is rebuilt in place through COBOL I/O
+*>             instead of an OS-level delete/rename of the raw indexed
+*>             file: OPEN OUTPUT ALBUM-LIST-FILE empties the catalog,
+*>             then every retained record is copied back in from the
+*>             scratch compacted file. Renaming the raw data file left
+*>             any companion index file the indexed-file runtime keeps
+*>             on disk out of step with it. Only the disposable scratch
+*>             file is removed at the OS level once its records are
+*>             back in the catalog.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPACT-BRANCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "album-select.cpy".
+
+    SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BACKUP-FILE-STATUS.
+
+    SELECT COMPACT-OUTPUT-FILE ASSIGN TO WS-COMPACT-FILENAME
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS COMPACT-TITLE-RECORD
+        FILE STATUS IS COMPACT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+    FD ALBUM-LIST-FILE.
+        COPY "album-record.cpy".
+
+    FD BACKUP-FILE.
+        01 BACKUP-LINE.
+            03 BACKUP-TITLE PICTURE X(50).
+            03 BACKUP-ARTIST PICTURE X(50).
+            03 BACKUP-RATING PICTURE 9.99.
+            03 BACKUP-STATUS PICTURE X.
+
+    FD COMPACT-OUTPUT-FILE.
+        COPY "album-record.cpy"
+            REPLACING ALBUM-RECORD BY COMPACT-RECORD
+                      ALBUM-TITLE-RECORD BY COMPACT-TITLE-RECORD
+                      ALBUM-ARTIST-RECORD BY COMPACT-ARTIST-RECORD
+                      ALBUM-RATING-RECORD BY COMPACT-RATING-RECORD
+                      ALBUM-STATUS-RECORD BY COMPACT-STATUS-RECORD
+                      ALBUM-ACTIVE BY COMPACT-ACTIVE
+                      ALBUM-DELETED BY COMPACT-DELETED.
+
+WORKING-STORAGE SECTION.
+    COPY "file-status.cpy".
+    COPY "eof-switch.cpy".
+    01 BACKUP-FILE-STATUS PICTURE XX.
+    01 COMPACT-FILE-STATUS PICTURE XX.
+
+    01 WS-COMPACT-FILENAME PICTURE X(30) VALUE "album-list-compact.txt".
+    01 WS-BACKUP-FILENAME PICTURE X(30).
+    01 WS-BACKUP-DATE PICTURE 9(08).
+
+    01 WS-KEEP-COUNT PICTURE 9(05) VALUE ZERO.
+    01 WS-RECLAIM-COUNT PICTURE 9(05) VALUE ZERO.
+
+PROCEDURE DIVISION.
+COMPACT-BRANCH.
+    DISPLAY "COMPACT ALBUM CATALOG FUNCTION."
+    PERFORM LINE-SPLIT
+
+    PERFORM BUILD-BACKUP-FILENAME
+    PERFORM COPY-TO-BACKUP-FILE
+    PERFORM COPY-ACTIVE-RECORDS
+    PERFORM REBUILD-CATALOG-FILE
+
+    DISPLAY "BACKUP WRITTEN TO: " WS-BACKUP-FILENAME
+    DISPLAY "RECORDS RETAINED: " WS-KEEP-COUNT
+    DISPLAY "SLOTS RECLAIMED: " WS-RECLAIM-COUNT
+    PERFORM LINE-SPLIT
+
+    EXIT SECTION.
+
+BUILD-BACKUP-FILENAME.
+    ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+    STRING "album-list-" DELIMITED BY SIZE
+           WS-BACKUP-DATE DELIMITED BY SIZE
+           ".bak" DELIMITED BY SIZE
+        INTO WS-BACKUP-FILENAME.
+
+COPY-TO-BACKUP-FILE.
+    OPEN INPUT ALBUM-LIST-FILE
+    OPEN OUTPUT BACKUP-FILE
+
+    MOVE LOW-VALUES TO ALBUM-TITLE-RECORD
+    START ALBUM-LIST-FILE KEY IS NOT LESS THAN ALBUM-TITLE-RECORD
+        INVALID KEY MOVE 'Y' TO EOF
+        NOT INVALID KEY MOVE 'N' TO EOF
+    END-START
+
+    PERFORM UNTIL EOF-REACHED
+        READ ALBUM-LIST-FILE NEXT RECORD
+            AT END MOVE 'Y' TO EOF
+            NOT AT END PERFORM WRITE-BACKUP-LINE
+        END-READ
+    END-PERFORM
+
+    CLOSE ALBUM-LIST-FILE
+    CLOSE BACKUP-FILE.
+
+WRITE-BACKUP-LINE.
+    MOVE ALBUM-TITLE-RECORD TO BACKUP-TITLE
+    MOVE ALBUM-ARTIST-RECORD TO BACKUP-ARTIST
+    MOVE ALBUM-RATING-RECORD TO BACKUP-RATING
+    MOVE ALBUM-STATUS-RECORD TO BACKUP-STATUS
+    WRITE BACKUP-LINE.
+
+COPY-ACTIVE-RECORDS.
+    OPEN INPUT ALBUM-LIST-FILE
+    OPEN OUTPUT COMPACT-OUTPUT-FILE
+
+    MOVE LOW-VALUES TO ALBUM-TITLE-RECORD
+    START ALBUM-LIST-FILE KEY IS NOT LESS THAN ALBUM-TITLE-RECORD
+        INVALID KEY MOVE 'Y' TO EOF
+        NOT INVALID KEY MOVE 'N' TO EOF
+    END-START
+
+    PERFORM UNTIL EOF-REACHED
+        READ ALBUM-LIST-FILE NEXT RECORD
+            AT END MOVE 'Y' TO EOF
+            NOT AT END IF ALBUM-ACTIVE
+                PERFORM WRITE-COMPACT-RECORD
+            ELSE
+                ADD 1 TO WS-RECLAIM-COUNT
+            END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE ALBUM-LIST-FILE
+    CLOSE COMPACT-OUTPUT-FILE.
+
+WRITE-COMPACT-RECORD.
+    MOVE ALBUM-TITLE-RECORD TO COMPACT-TITLE-RECORD
+    MOVE ALBUM-ARTIST-RECORD TO COMPACT-ARTIST-RECORD
+    MOVE ALBUM-RATING-RECORD TO COMPACT-RATING-RECORD
+    SET COMPACT-ACTIVE TO TRUE
+    WRITE COMPACT-RECORD
+    ADD 1 TO WS-KEEP-COUNT.
+
+REBUILD-CATALOG-FILE.
+    OPEN OUTPUT ALBUM-LIST-FILE
+    OPEN INPUT COMPACT-OUTPUT-FILE
+
+    MOVE 'N' TO EOF
+    PERFORM UNTIL EOF-REACHED
+        READ COMPACT-OUTPUT-FILE NEXT RECORD
+            AT END MOVE 'Y' TO EOF
+            NOT AT END PERFORM WRITE-CATALOG-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE ALBUM-LIST-FILE
+    CLOSE COMPACT-OUTPUT-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-COMPACT-FILENAME.
+
+WRITE-CATALOG-RECORD.
+    MOVE COMPACT-TITLE-RECORD TO ALBUM-TITLE-RECORD
+    MOVE COMPACT-ARTIST-RECORD TO ALBUM-ARTIST-RECORD
+    MOVE COMPACT-RATING-RECORD TO ALBUM-RATING-RECORD
+    SET ALBUM-ACTIVE TO TRUE
+    WRITE ALBUM-RECORD.
+
+LINE-SPLIT.
+    DISPLAY "====================================================".
