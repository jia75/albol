@@ -0,0 +1,23 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Working-storage staging fields for an album entered at the keyboard,
+*> shared by every program that accepts a title/artist/rating.
+    01 ALBUM-TITLE PICTURE X(50).
+    01 ALBUM-ARTIST PICTURE X(50).
+    01 ALBUM-RATING PICTURE 9.99.
+
+*> A rating is always captured as raw keyed-in text first and checked
+*> with VALIDATE-RATING-TEXT (write-audit-entry.cpy style paragraph
+*> copybook, procedure-division/validate-rating.cpy) before it is ever
+*> moved into ALBUM-RATING. ALBUM-RATING is numeric-edited, and MOVEing
+*> non-numeric text straight into a numeric-edited or numeric item does
+*> not fail or flag anything - it silently coerces to zero - so testing
+*> after the MOVE can never catch bad keyboard or CSV input.
+    01 WS-RATING-TEXT PICTURE X(08).
+    01 WS-RATING-TEST-RESULT PICTURE S9(04).
+    01 WS-RATING-NUMVAL PICTURE S9(03)V99.
+    01 WS-RATING-STATUS PICTURE X.
+        88 RATING-VALID VALUE 'V'.
+        88 RATING-INVALID VALUE 'I'.
