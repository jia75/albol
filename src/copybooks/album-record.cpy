@@ -0,0 +1,15 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Record layout for ALBUM-LIST-FILE, shared by every program that opens
+*> the album catalog. ALBUM-STATUS-RECORD marks a slot deleted without
+*> disturbing ALBUM-TITLE-RECORD, since that field is also the RECORD KEY
+*> and must stay unique across every entry, including retired ones.
+    01 ALBUM-RECORD.
+        03 ALBUM-TITLE-RECORD PICTURE X(50).
+        03 ALBUM-ARTIST-RECORD PICTURE X(50).
+        03 ALBUM-RATING-RECORD PICTURE 9V99.
+        03 ALBUM-STATUS-RECORD PICTURE X.
+            88 ALBUM-ACTIVE VALUE 'A'.
+            88 ALBUM-DELETED VALUE 'D'.
