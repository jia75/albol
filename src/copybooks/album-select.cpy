@@ -0,0 +1,12 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> FILE-CONTROL entry for ALBUM-LIST-FILE, shared by every program that
+*> opens the album catalog. Keyed on ALBUM-TITLE-RECORD so callers can
+*> READ/WRITE/REWRITE/DELETE by title instead of scanning the whole file.
+    SELECT ALBUM-LIST-FILE ASSIGN TO "album-list.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ALBUM-TITLE-RECORD
+        FILE STATUS IS FILE-STATUS-CODE.
