@@ -0,0 +1,15 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Working-storage staging fields for the WRITE-AUDIT-ENTRY paragraph
+*> (see write-audit-entry.cpy). The caller sets AUDIT-OPERATION-CODE
+*> and moves the affected title/artist into ALBUM-TITLE-RECORD /
+*> ALBUM-ARTIST-RECORD before performing it.
+    01 AUDIT-FILE-STATUS PICTURE XX.
+    01 AUDIT-OPERATION-CODE PICTURE X(06).
+    01 WS-AUDIT-DATE PICTURE 9(08).
+    01 WS-AUDIT-TIME PICTURE 9(08).
+    01 AUDIT-TIMESTAMP.
+        03 AUDIT-TIMESTAMP-DATE PICTURE 9(08).
+        03 AUDIT-TIMESTAMP-TIME PICTURE 9(06).
