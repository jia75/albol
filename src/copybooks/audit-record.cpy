@@ -0,0 +1,15 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Record layout for AUDIT-LOG-FILE. Written one line per add, update,
+*> or delete against ALBUM-LIST-FILE, newest entries appended last.
+    01 AUDIT-LOG-RECORD.
+        03 AUDIT-LOG-TIMESTAMP PICTURE X(14).
+        03 FILLER PICTURE X VALUE SPACE.
+        03 AUDIT-LOG-OPERATION PICTURE X(06).
+        03 FILLER PICTURE X VALUE SPACE.
+        03 AUDIT-LOG-TITLE PICTURE X(50).
+        03 FILLER PICTURE X VALUE SPACE.
+        03 AUDIT-LOG-ARTIST PICTURE X(50).
+        03 AUDIT-LOG-NEWLINE PICTURE X VALUE X"0A".
