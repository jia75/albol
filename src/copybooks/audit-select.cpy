@@ -0,0 +1,9 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> FILE-CONTROL entry for AUDIT-LOG-FILE, shared by every program that
+*> records an add/update/delete against the album catalog.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS AUDIT-FILE-STATUS.
