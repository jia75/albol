@@ -0,0 +1,9 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> End-of-file switch shared by every program that scans a file
+*> sequentially with PERFORM UNTIL EOF-REACHED.
+    01 EOF PICTURE X.
+        88 EOF-REACHED VALUE 'Y'.
+        88 EOF-NOT-REACHED VALUE 'N'.
