@@ -0,0 +1,7 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> FILE STATUS receiving field shared by every program that opens
+*> ALBUM-LIST-FILE or AUDIT-LOG-FILE.
+    01 FILE-STATUS-CODE PICTURE XX.
