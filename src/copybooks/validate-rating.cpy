@@ -0,0 +1,27 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Checks whatever raw text the caller ACCEPTed or UNSTRINGed into
+*> WS-RATING-TEXT and sets RATING-VALID / RATING-INVALID accordingly.
+*> FUNCTION TEST-NUMVAL-C is used instead of testing WS-RATING-TEXT or
+*> ALBUM-RATING NUMERIC directly, since neither catches malformed text:
+*> the raw text itself is alphanumeric and a decimal point is not a
+*> digit, while ALBUM-RATING is a numeric-edited item that silently
+*> coerces bad text to zero on MOVE rather than failing the class test.
+*> On a valid rating, the parsed value is left in ALBUM-RATING, ready
+*> to move into ALBUM-RATING-RECORD.
+VALIDATE-RATING-TEXT.
+    MOVE FUNCTION TEST-NUMVAL-C(WS-RATING-TEXT) TO WS-RATING-TEST-RESULT
+    IF WS-RATING-TEST-RESULT NOT EQUAL ZERO
+        SET RATING-INVALID TO TRUE
+    ELSE
+        COMPUTE WS-RATING-NUMVAL ROUNDED = FUNCTION NUMVAL-C(WS-RATING-TEXT)
+        IF WS-RATING-NUMVAL LESS THAN 0.00
+                OR WS-RATING-NUMVAL GREATER THAN 5.00
+            SET RATING-INVALID TO TRUE
+        ELSE
+            SET RATING-VALID TO TRUE
+            MOVE WS-RATING-NUMVAL TO ALBUM-RATING
+        END-IF
+    END-IF.
