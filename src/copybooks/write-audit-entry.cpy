@@ -0,0 +1,21 @@
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Appends one line to AUDIT-LOG-FILE for the operation named in
+*> AUDIT-OPERATION-CODE, against whatever album is currently in
+*> ALBUM-TITLE-RECORD / ALBUM-ARTIST-RECORD. Callers PERFORM this after
+*> setting AUDIT-OPERATION-CODE and before disturbing those two fields.
+WRITE-AUDIT-ENTRY.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    MOVE WS-AUDIT-DATE TO AUDIT-TIMESTAMP-DATE
+    MOVE WS-AUDIT-TIME(1:6) TO AUDIT-TIMESTAMP-TIME
+    MOVE AUDIT-TIMESTAMP TO AUDIT-LOG-TIMESTAMP
+    MOVE AUDIT-OPERATION-CODE TO AUDIT-LOG-OPERATION
+    MOVE ALBUM-TITLE-RECORD TO AUDIT-LOG-TITLE
+    MOVE ALBUM-ARTIST-RECORD TO AUDIT-LOG-ARTIST
+
+    OPEN EXTEND AUDIT-LOG-FILE
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG-FILE.
