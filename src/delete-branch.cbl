@@ -0,0 +1,89 @@
+>>SOURCE FORMAT FREE
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Modification History
+*> 2026-08-09  Reorganized ALBUM-LIST-FILE as an indexed file keyed on
+*>             title. The record is now located with a direct READ by
+*>             key instead of a sequential scan, and is retired by
+*>             setting ALBUM-STATUS-RECORD to ALBUM-DELETED rather than
+*>             blanking ALBUM-TITLE-RECORD, since the title is also the
+*>             unique record key and must stay intact for other records.
+*> 2026-08-09  The keyed READ compares raw bytes, which made the title
+*>             lookup case-sensitive where the old sequential scan (and
+*>             the artist check just below it) compared case-insensitive
+*>             with FUNCTION LOWER-CASE. A title is now folded to upper
+*>             case before it is used as the key, matching ADD-BRANCH
+*>             and UPDATE-BRANCH, so a record is still found regardless
+*>             of the case it was originally added under.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DELETE-BRANCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "album-select.cpy".
+    COPY "audit-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+    FD ALBUM-LIST-FILE.
+        COPY "album-record.cpy".
+
+    FD AUDIT-LOG-FILE.
+        COPY "audit-record.cpy".
+
+WORKING-STORAGE SECTION.
+    COPY "album-input-fields.cpy".
+    COPY "file-status.cpy".
+    COPY "audit-fields.cpy".
+
+PROCEDURE DIVISION.
+DELETE-BRANCH.
+    DISPLAY "DELETE ALBUM RECORD FUNCTION."
+    PERFORM LINE-SPLIT
+    DISPLAY "INPUT A TITLE."
+    PERFORM LINE-SPLIT
+    ACCEPT ALBUM-TITLE
+    PERFORM LINE-SPLIT
+    DISPLAY "INPUT AN ARTIST."
+    PERFORM LINE-SPLIT
+    ACCEPT ALBUM-ARTIST
+
+    PERFORM LINE-SPLIT
+
+    OPEN I-O ALBUM-LIST-FILE
+
+    MOVE FUNCTION UPPER-CASE(ALBUM-TITLE) TO ALBUM-TITLE-RECORD
+    READ ALBUM-LIST-FILE
+        INVALID KEY DISPLAY "RECORD NOT FOUND."
+        NOT INVALID KEY PERFORM DELETE-MATCHED-RECORD
+    END-READ
+
+    PERFORM LINE-SPLIT
+
+    CLOSE ALBUM-LIST-FILE
+
+    EXIT SECTION.
+
+DELETE-MATCHED-RECORD.
+    IF ALBUM-DELETED
+        OR FUNCTION LOWER-CASE(ALBUM-ARTIST-RECORD) NOT EQUAL
+            FUNCTION LOWER-CASE(ALBUM-ARTIST)
+        DISPLAY "RECORD NOT FOUND."
+    ELSE
+        MOVE "DELETE" TO AUDIT-OPERATION-CODE
+        PERFORM WRITE-AUDIT-ENTRY
+        MOVE SPACES TO ALBUM-ARTIST-RECORD
+        MOVE ZERO TO ALBUM-RATING-RECORD
+        SET ALBUM-DELETED TO TRUE
+        REWRITE ALBUM-RECORD
+        DISPLAY "SUCCESS."
+    END-IF.
+
+LINE-SPLIT.
+    DISPLAY "====================================================".
+
+COPY "write-audit-entry.cpy".
