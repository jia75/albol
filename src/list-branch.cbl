@@ -0,0 +1,155 @@
+>>SOURCE FORMAT FREE
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Modification History
+*> 2026-08-09  DETAIL-TITLE was only 23 bytes wide against a 50-byte
+*>             ALBUM-TITLE-RECORD, while DETAIL-ARTIST carried the full
+*>             50, so any title past 23 characters printed truncated
+*>             next to a full-width artist column. Rebalanced the
+*>             80-column line so title and artist get comparable room.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LIST-BRANCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "album-select.cpy".
+
+    SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
+
+    SELECT REPORT-FILE ASSIGN TO "album-catalog-report.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+    FD ALBUM-LIST-FILE.
+        COPY "album-record.cpy".
+
+    SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+            03 SORT-ARTIST PICTURE X(50).
+            03 SORT-TITLE PICTURE X(50).
+            03 SORT-RATING PICTURE 9V99.
+
+    FD REPORT-FILE.
+        01 REPORT-LINE PICTURE X(80).
+
+WORKING-STORAGE SECTION.
+    COPY "file-status.cpy".
+    COPY "eof-switch.cpy".
+    01 REPORT-FILE-STATUS PICTURE XX.
+
+    01 WS-LINE-COUNT PICTURE 99 VALUE ZERO.
+    01 WS-PAGE-COUNT PICTURE 99 VALUE ZERO.
+    01 WS-LINES-PER-PAGE PICTURE 99 VALUE 20.
+    01 WS-RECORD-COUNT PICTURE 9(05) VALUE ZERO.
+
+    01 FORM-FEED-LINE PICTURE X(80) VALUE X"0C".
+
+    01 HEADING-LINE-1.
+        03 FILLER PICTURE X(20) VALUE "ALBUM CATALOG REPORT".
+        03 FILLER PICTURE X(53) VALUE SPACES.
+        03 FILLER PICTURE X(5) VALUE "PAGE ".
+        03 HEADING-PAGE-NO PICTURE Z9.
+
+    01 HEADING-LINE-2.
+        03 FILLER PICTURE X(36) VALUE "ARTIST".
+        03 FILLER PICTURE X(37) VALUE "TITLE".
+        03 FILLER PICTURE X(07) VALUE "RATING".
+
+    01 HEADING-LINE-3 PICTURE X(80) VALUE ALL "-".
+
+    01 DETAIL-LINE.
+        03 DETAIL-ARTIST PICTURE X(36).
+        03 DETAIL-TITLE PICTURE X(37).
+        03 DETAIL-RATING PICTURE Z9.99.
+
+    01 SUMMARY-LINE.
+        03 FILLER PICTURE X(21) VALUE "TOTAL ALBUMS LISTED:".
+        03 FILLER PICTURE X VALUE SPACE.
+        03 SUMMARY-COUNT PICTURE ZZZZ9.
+
+PROCEDURE DIVISION.
+LIST-BRANCH.
+    DISPLAY "LIST ALBUM CATALOG FUNCTION."
+    PERFORM LINE-SPLIT
+
+    OPEN OUTPUT REPORT-FILE
+
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SORT-ARTIST SORT-TITLE
+        INPUT PROCEDURE IS LOAD-SORT-FILE
+        OUTPUT PROCEDURE IS WRITE-REPORT-FILE
+
+    CLOSE REPORT-FILE
+
+    DISPLAY "REPORT COMPLETE: ALBUM-CATALOG-REPORT.TXT"
+    PERFORM LINE-SPLIT
+
+    EXIT SECTION.
+
+LOAD-SORT-FILE.
+    OPEN INPUT ALBUM-LIST-FILE
+
+    MOVE 'N' TO EOF
+    PERFORM UNTIL EOF-REACHED
+        READ ALBUM-LIST-FILE NEXT RECORD
+            AT END MOVE 'Y' TO EOF
+            NOT AT END IF ALBUM-ACTIVE
+                MOVE ALBUM-ARTIST-RECORD TO SORT-ARTIST
+                MOVE ALBUM-TITLE-RECORD TO SORT-TITLE
+                MOVE ALBUM-RATING-RECORD TO SORT-RATING
+                RELEASE SORT-RECORD
+            END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE ALBUM-LIST-FILE.
+
+WRITE-REPORT-FILE.
+    MOVE 'N' TO EOF
+    PERFORM WRITE-PAGE-HEADING
+
+    PERFORM UNTIL EOF-REACHED
+        RETURN SORT-WORK-FILE
+            AT END MOVE 'Y' TO EOF
+            NOT AT END PERFORM WRITE-DETAIL-LINE
+        END-RETURN
+    END-PERFORM
+
+    PERFORM WRITE-SUMMARY-LINE.
+
+WRITE-DETAIL-LINE.
+    IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+        PERFORM WRITE-PAGE-HEADING
+    END-IF
+
+    MOVE SORT-ARTIST TO DETAIL-ARTIST
+    MOVE SORT-TITLE TO DETAIL-TITLE
+    MOVE SORT-RATING TO DETAIL-RATING
+    WRITE REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-LINE-COUNT
+    ADD 1 TO WS-RECORD-COUNT.
+
+WRITE-PAGE-HEADING.
+    IF WS-PAGE-COUNT NOT EQUAL ZERO
+        WRITE REPORT-LINE FROM FORM-FEED-LINE
+    END-IF
+
+    ADD 1 TO WS-PAGE-COUNT
+    MOVE WS-PAGE-COUNT TO HEADING-PAGE-NO
+    WRITE REPORT-LINE FROM HEADING-LINE-1
+    WRITE REPORT-LINE FROM HEADING-LINE-2
+    WRITE REPORT-LINE FROM HEADING-LINE-3
+    MOVE ZERO TO WS-LINE-COUNT.
+
+WRITE-SUMMARY-LINE.
+    MOVE WS-RECORD-COUNT TO SUMMARY-COUNT
+    WRITE REPORT-LINE FROM SUMMARY-LINE.
+
+LINE-SPLIT.
+    DISPLAY "====================================================".
