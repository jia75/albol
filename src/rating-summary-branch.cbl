@@ -0,0 +1,168 @@
+>>SOURCE FORMAT FREE
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RATING-SUMMARY-BRANCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "album-select.cpy".
+
+    SELECT SORT-WORK-FILE ASSIGN TO "ratingsort.tmp".
+
+    SELECT REPORT-FILE ASSIGN TO "rating-summary-report.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+    FD ALBUM-LIST-FILE.
+        COPY "album-record.cpy".
+
+    SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+            03 SORT-ARTIST PICTURE X(50).
+            03 SORT-RATING PICTURE 9V99.
+
+    FD REPORT-FILE.
+        01 REPORT-LINE PICTURE X(80).
+
+WORKING-STORAGE SECTION.
+    COPY "file-status.cpy".
+    COPY "eof-switch.cpy".
+    01 REPORT-FILE-STATUS PICTURE XX.
+
+    01 FIRST-RECORD-SWITCH PICTURE X.
+        88 FIRST-RECORD VALUE 'Y'.
+        88 NOT-FIRST-RECORD VALUE 'N'.
+
+    01 WS-PREV-ARTIST PICTURE X(50).
+    01 WS-ARTIST-COUNT PICTURE 9(05) VALUE ZERO.
+    01 WS-ARTIST-TOTAL PICTURE 9(07)V99 VALUE ZERO.
+    01 WS-ARTIST-AVERAGE PICTURE 9V99 VALUE ZERO.
+
+    01 WS-GRAND-COUNT PICTURE 9(05) VALUE ZERO.
+    01 WS-GRAND-TOTAL PICTURE 9(07)V99 VALUE ZERO.
+    01 WS-GRAND-AVERAGE PICTURE 9V99 VALUE ZERO.
+
+    01 HEADING-LINE-1 PICTURE X(80)
+        VALUE "RATING SUMMARY REPORT BY ARTIST".
+
+    01 HEADING-LINE-2.
+        03 FILLER PICTURE X(50) VALUE "ARTIST".
+        03 FILLER PICTURE X(07) VALUE "COUNT".
+        03 FILLER PICTURE X(15) VALUE "AVERAGE RATING".
+
+    01 HEADING-LINE-3 PICTURE X(80) VALUE ALL "-".
+
+    01 DETAIL-LINE.
+        03 DETAIL-ARTIST PICTURE X(50).
+        03 DETAIL-COUNT PICTURE ZZZZ9.
+        03 FILLER PICTURE X(02) VALUE SPACES.
+        03 DETAIL-AVERAGE PICTURE Z9.99.
+
+    01 SUMMARY-LINE.
+        03 FILLER PICTURE X(22) VALUE "CATALOG TOTAL ALBUMS:".
+        03 SUMMARY-COUNT PICTURE ZZZZ9.
+        03 FILLER PICTURE X(05) VALUE SPACES.
+        03 FILLER PICTURE X(16) VALUE "AVERAGE RATING:".
+        03 SUMMARY-AVERAGE PICTURE Z9.99.
+
+PROCEDURE DIVISION.
+RATING-SUMMARY-BRANCH.
+    DISPLAY "RATING SUMMARY REPORT FUNCTION."
+    PERFORM LINE-SPLIT
+
+    OPEN OUTPUT REPORT-FILE
+
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SORT-ARTIST
+        INPUT PROCEDURE IS LOAD-SORT-FILE
+        OUTPUT PROCEDURE IS WRITE-REPORT-FILE
+
+    CLOSE REPORT-FILE
+
+    DISPLAY "REPORT COMPLETE: RATING-SUMMARY-REPORT.TXT"
+    PERFORM LINE-SPLIT
+
+    EXIT SECTION.
+
+LOAD-SORT-FILE.
+    OPEN INPUT ALBUM-LIST-FILE
+
+    MOVE 'N' TO EOF
+    PERFORM UNTIL EOF-REACHED
+        READ ALBUM-LIST-FILE NEXT RECORD
+            AT END MOVE 'Y' TO EOF
+            NOT AT END IF ALBUM-ACTIVE
+                MOVE ALBUM-ARTIST-RECORD TO SORT-ARTIST
+                MOVE ALBUM-RATING-RECORD TO SORT-RATING
+                RELEASE SORT-RECORD
+            END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE ALBUM-LIST-FILE.
+
+WRITE-REPORT-FILE.
+    WRITE REPORT-LINE FROM HEADING-LINE-1
+    WRITE REPORT-LINE FROM HEADING-LINE-2
+    WRITE REPORT-LINE FROM HEADING-LINE-3
+
+    MOVE 'N' TO EOF
+    MOVE 'Y' TO FIRST-RECORD-SWITCH
+
+    PERFORM UNTIL EOF-REACHED
+        RETURN SORT-WORK-FILE
+            AT END MOVE 'Y' TO EOF
+            NOT AT END PERFORM PROCESS-SORTED-RECORD
+        END-RETURN
+    END-PERFORM
+
+    IF NOT FIRST-RECORD
+        PERFORM WRITE-ARTIST-LINE
+    END-IF
+
+    PERFORM WRITE-GRAND-TOTAL-LINE.
+
+PROCESS-SORTED-RECORD.
+    IF FIRST-RECORD
+        MOVE SORT-ARTIST TO WS-PREV-ARTIST
+        MOVE 'N' TO FIRST-RECORD-SWITCH
+    ELSE
+        IF SORT-ARTIST NOT EQUAL WS-PREV-ARTIST
+            PERFORM WRITE-ARTIST-LINE
+            MOVE SORT-ARTIST TO WS-PREV-ARTIST
+            MOVE ZERO TO WS-ARTIST-COUNT
+            MOVE ZERO TO WS-ARTIST-TOTAL
+        END-IF
+    END-IF
+
+    ADD 1 TO WS-ARTIST-COUNT
+    ADD SORT-RATING TO WS-ARTIST-TOTAL
+    ADD 1 TO WS-GRAND-COUNT
+    ADD SORT-RATING TO WS-GRAND-TOTAL.
+
+WRITE-ARTIST-LINE.
+    COMPUTE WS-ARTIST-AVERAGE ROUNDED = WS-ARTIST-TOTAL / WS-ARTIST-COUNT
+
+    MOVE WS-PREV-ARTIST TO DETAIL-ARTIST
+    MOVE WS-ARTIST-COUNT TO DETAIL-COUNT
+    MOVE WS-ARTIST-AVERAGE TO DETAIL-AVERAGE
+    WRITE REPORT-LINE FROM DETAIL-LINE.
+
+WRITE-GRAND-TOTAL-LINE.
+    IF WS-GRAND-COUNT > ZERO
+        COMPUTE WS-GRAND-AVERAGE ROUNDED = WS-GRAND-TOTAL / WS-GRAND-COUNT
+    END-IF
+
+    WRITE REPORT-LINE FROM HEADING-LINE-3
+    MOVE WS-GRAND-COUNT TO SUMMARY-COUNT
+    MOVE WS-GRAND-AVERAGE TO SUMMARY-AVERAGE
+    WRITE REPORT-LINE FROM SUMMARY-LINE.
+
+LINE-SPLIT.
+    DISPLAY "====================================================".
