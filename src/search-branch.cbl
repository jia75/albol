@@ -0,0 +1,113 @@
+>>SOURCE FORMAT FREE
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Modification History
+*> 2026-08-09  DISPLAY-MATCHED-RECORD displayed ALBUM-RATING-RECORD
+*>             directly, which is an unedited PICTURE 9V99 item and
+*>             prints with no decimal point (a 3.50 rating read back as
+*>             "350"). Moved the rating into an edited working-storage
+*>             field first and DISPLAY that instead, the same way
+*>             LIST-BRANCH and RATING-SUMMARY-BRANCH already do.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SEARCH-BRANCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "album-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+    FD ALBUM-LIST-FILE.
+        COPY "album-record.cpy".
+
+WORKING-STORAGE SECTION.
+    COPY "file-status.cpy".
+    COPY "eof-switch.cpy".
+
+    01 SEARCH-TEXT PICTURE X(50).
+    01 WS-SEARCH-LEN PICTURE 9(02) VALUE ZERO.
+    01 WS-FIELD-LEN PICTURE 9(02) VALUE 50.
+    01 WS-MAX-START PICTURE 9(02) VALUE ZERO.
+    01 WS-POS PICTURE 9(02) VALUE ZERO.
+    01 WS-TARGET-FIELD PICTURE X(50).
+    01 WS-MATCH-COUNT PICTURE 9(05) VALUE ZERO.
+
+    01 MATCH-SWITCH PICTURE X.
+        88 MATCH-FOUND VALUE 'Y'.
+        88 MATCH-NOT-FOUND VALUE 'N'.
+
+    01 WS-DISPLAY-RATING PICTURE Z9.99.
+
+PROCEDURE DIVISION.
+SEARCH-BRANCH.
+    DISPLAY "SEARCH ALBUM CATALOG FUNCTION."
+    PERFORM LINE-SPLIT
+    DISPLAY "INPUT A SEARCH TERM. (TITLE OR ARTIST)"
+    PERFORM LINE-SPLIT
+    ACCEPT SEARCH-TEXT
+
+    COMPUTE WS-SEARCH-LEN = FUNCTION LENGTH(FUNCTION TRIM(SEARCH-TEXT))
+
+    PERFORM LINE-SPLIT
+
+    OPEN INPUT ALBUM-LIST-FILE
+
+    MOVE 'N' TO EOF
+    PERFORM UNTIL EOF-REACHED
+        READ ALBUM-LIST-FILE NEXT RECORD
+            AT END MOVE 'Y' TO EOF
+            NOT AT END IF ALBUM-ACTIVE
+                PERFORM CHECK-RECORD-MATCH
+            END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE ALBUM-LIST-FILE
+
+    DISPLAY "MATCHES FOUND: " WS-MATCH-COUNT
+    PERFORM LINE-SPLIT
+
+    EXIT SECTION.
+
+CHECK-RECORD-MATCH.
+    MOVE ALBUM-TITLE-RECORD TO WS-TARGET-FIELD
+    PERFORM FIND-SUBSTRING-MATCH
+
+    IF MATCH-FOUND
+        PERFORM DISPLAY-MATCHED-RECORD
+    ELSE
+        MOVE ALBUM-ARTIST-RECORD TO WS-TARGET-FIELD
+        PERFORM FIND-SUBSTRING-MATCH
+        IF MATCH-FOUND
+            PERFORM DISPLAY-MATCHED-RECORD
+        END-IF
+    END-IF.
+
+FIND-SUBSTRING-MATCH.
+    MOVE 'N' TO MATCH-SWITCH
+
+    IF WS-SEARCH-LEN > 0
+        COMPUTE WS-MAX-START = WS-FIELD-LEN - WS-SEARCH-LEN + 1
+        PERFORM VARYING WS-POS FROM 1 BY 1
+                UNTIL WS-POS > WS-MAX-START OR MATCH-FOUND
+            IF FUNCTION LOWER-CASE(WS-TARGET-FIELD(WS-POS:WS-SEARCH-LEN))
+                    EQUAL FUNCTION LOWER-CASE(SEARCH-TEXT(1:WS-SEARCH-LEN))
+                MOVE 'Y' TO MATCH-SWITCH
+            END-IF
+        END-PERFORM
+    END-IF.
+
+DISPLAY-MATCHED-RECORD.
+    MOVE ALBUM-RATING-RECORD TO WS-DISPLAY-RATING
+    DISPLAY "TITLE : " ALBUM-TITLE-RECORD
+    DISPLAY "ARTIST: " ALBUM-ARTIST-RECORD
+    DISPLAY "RATING: " WS-DISPLAY-RATING
+    PERFORM LINE-SPLIT
+    ADD 1 TO WS-MATCH-COUNT.
+
+LINE-SPLIT.
+    DISPLAY "====================================================".
