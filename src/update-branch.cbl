@@ -0,0 +1,121 @@
+>>SOURCE FORMAT FREE
+*> Copyright (C) 2025 D. Hargitt
+*> This program has been made available under the GNU General Public License.
+*> It is distributed WITHOUT ANY WARRANTY. See LICENSE.md for details.
+*>
+*> Modification History
+*> 2026-08-09  Reorganized ALBUM-LIST-FILE as an indexed file keyed on
+*>             title, so the record to correct is located with a direct
+*>             READ by key instead of a sequential scan.
+*> 2026-08-09  Fixed the rating re-prompt loop, which tested the NUMERIC
+*>             class against the edited ALBUM-RATING display field
+*>             (always false) instead of a true numeric field.
+*> 2026-08-09  Bad keyboard input still slipped past the loop: MOVEing
+*>             non-numeric text into ALBUM-RATING (a numeric-edited
+*>             item) coerces it to 0.00 instead of failing, so the
+*>             follow-up NUMERIC test always passed. Blank detection
+*>             already used a raw text field for the new rating
+*>             (WS-NEW-ALBUM-RATING); its characters are now checked by
+*>             VALIDATE-RATING-TEXT before the value is trusted. Also
+*>             folded the title to uppercase before using it as the
+*>             record key, matching ADD-BRANCH, so a title can be
+*>             looked up for update regardless of the case it was
+*>             originally entered in.
+*> 2026-08-09  WRITE-AUDIT-ENTRY was PERFORMed after ALBUM-ARTIST-RECORD
+*>             had already been overwritten with the new artist, so an
+*>             UPDATE audit row always showed the corrected artist, not
+*>             the one being replaced - the log could never show what a
+*>             correction actually changed. Moved the audit write ahead
+*>             of the MOVE/REWRITE, matching DELETE-BRANCH's ordering
+*>             and write-audit-entry.cpy's own "before disturbing those
+*>             two fields" contract.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UPDATE-BRANCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "album-select.cpy".
+    COPY "audit-select.cpy".
+
+DATA DIVISION.
+FILE SECTION.
+    FD ALBUM-LIST-FILE.
+        COPY "album-record.cpy".
+
+    FD AUDIT-LOG-FILE.
+        COPY "audit-record.cpy".
+
+WORKING-STORAGE SECTION.
+    COPY "album-input-fields.cpy".
+    COPY "file-status.cpy".
+    COPY "audit-fields.cpy".
+    01 WS-NEW-ALBUM-ARTIST PICTURE X(50).
+
+PROCEDURE DIVISION.
+UPDATE-BRANCH.
+    DISPLAY "UPDATE ALBUM RECORD FUNCTION."
+    PERFORM LINE-SPLIT
+    DISPLAY "INPUT THE TITLE TO UPDATE."
+    PERFORM LINE-SPLIT
+    ACCEPT ALBUM-TITLE
+
+    PERFORM LINE-SPLIT
+
+    OPEN I-O ALBUM-LIST-FILE
+
+    MOVE FUNCTION UPPER-CASE(ALBUM-TITLE) TO ALBUM-TITLE-RECORD
+    READ ALBUM-LIST-FILE
+        INVALID KEY DISPLAY "RECORD NOT FOUND."
+        NOT INVALID KEY PERFORM UPDATE-MATCHED-RECORD
+    END-READ
+
+    PERFORM LINE-SPLIT
+
+    CLOSE ALBUM-LIST-FILE
+
+    EXIT SECTION.
+
+UPDATE-MATCHED-RECORD.
+    IF ALBUM-DELETED
+        DISPLAY "RECORD NOT FOUND."
+    ELSE
+        DISPLAY "INPUT A NEW ARTIST. (LEAVE BLANK TO KEEP CURRENT)"
+        PERFORM LINE-SPLIT
+        ACCEPT WS-NEW-ALBUM-ARTIST
+        PERFORM LINE-SPLIT
+        DISPLAY "INPUT A NEW RATING. (LEAVE BLANK TO KEEP CURRENT)"
+        PERFORM LINE-SPLIT
+        ACCEPT WS-RATING-TEXT
+        PERFORM VALIDATE-RATING-TEXT
+        PERFORM UNTIL WS-RATING-TEXT EQUAL SPACES OR RATING-VALID
+            DISPLAY "INVALID RATING. ENTER 0.00 TO 5.00, OR LEAVE BLANK."
+            PERFORM LINE-SPLIT
+            DISPLAY "INPUT A NEW RATING. (LEAVE BLANK TO KEEP CURRENT)"
+            PERFORM LINE-SPLIT
+            ACCEPT WS-RATING-TEXT
+            PERFORM VALIDATE-RATING-TEXT
+        END-PERFORM
+
+        MOVE "UPDATE" TO AUDIT-OPERATION-CODE
+        PERFORM WRITE-AUDIT-ENTRY
+
+        IF WS-NEW-ALBUM-ARTIST NOT EQUAL SPACES
+            MOVE WS-NEW-ALBUM-ARTIST TO ALBUM-ARTIST-RECORD
+        END-IF
+
+        IF WS-RATING-TEXT NOT EQUAL SPACES
+            MOVE ALBUM-RATING TO ALBUM-RATING-RECORD
+        END-IF
+
+        REWRITE ALBUM-RECORD
+        DISPLAY "SUCCESS."
+    END-IF.
+
+LINE-SPLIT.
+    DISPLAY "====================================================".
+
+COPY "validate-rating.cpy".
+
+COPY "write-audit-entry.cpy".
